@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------
+000020* WSUSER - SHARED USER RECORD LAYOUT
+000030*----------------------------------------------------------------
+000040* INSTALLATION. BEAUTY-OF-COBOL.
+000050* DATE-WRITTEN.  2026-08-08.
+000060*----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*----------------------------------------------------------------
+000090* DATE       INIT DESCRIPTION
+000100* ---------- ---- ------------------------------------------------
+000110* 2026-08-08 JR   ORIGINAL VERSION - PULLED OUT OF RESEL-WORLD SO
+000120*                 OTHER PROGRAMS CAN SHARE THE SAME USER LAYOUT.
+000130*                 ADDED WS-USER-ID AND WS-DATE-OF-BIRTH SO AGE
+000140*                 CAN BE DERIVED RATHER THAN KEYED IN BY HAND.
+000150*----------------------------------------------------------------
+000160 01  WS-USER.
+000170     05  WS-USER-ID PIC X(08).
+000180     05  WS-FIRST-NAME PIC A(10).
+000190     05  WS-LAST-NAME PIC A(10).
+000200     05  WS-DATE-OF-BIRTH PIC 9(08).
+000210     05  WS-AGE PIC 9(02).
