@@ -0,0 +1,31 @@
+//RESELWLD JOB (ACCTNO),'RESEL WORLD BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* SORT THE RAW EXTRACT INTO LAST-NAME/FIRST-NAME SEQUENCE
+//* BEFORE FEEDING IT TO RESEL-WORLD.
+//*--------------------------------------------------------------
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.RESELWLD.EXTRACT,DISP=SHR
+//SORTOUT  DD  DSN=&&TRANSIN,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(19,10,CH,A,9,10,CH,A)
+/*
+//*--------------------------------------------------------------
+//* RUN RESEL-WORLD AGAINST THE SORTED EXTRACT AND REPORT THE
+//* PROJECTED AGES TO SYSOUT.
+//*--------------------------------------------------------------
+//RESELSTP EXEC PGM=RESELWLD
+//STEPLIB  DD  DSN=PROD.RESELWLD.LOADLIB,DISP=SHR
+//TRANSIN  DD  DSN=&&TRANSIN,DISP=(OLD,DELETE)
+//USERMSTR DD  DSN=PROD.RESELWLD.USERMSTR,DISP=SHR
+//EXCPRPT  DD  SYSOUT=*
+//AUDITLOG DD  DSN=PROD.RESELWLD.AUDITLOG,DISP=MOD
+//PARMCARD DD  DSN=PROD.RESELWLD.PARMCARD,DISP=SHR
+//CHKPTFL  DD  DSN=PROD.RESELWLD.CHKPTFL,DISP=SHR
+//OUTFEED  DD  DSN=PROD.RESELWLD.OUTFEED,DISP=MOD
+//SYSOUT   DD  SYSOUT=*
+//
