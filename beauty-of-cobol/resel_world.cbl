@@ -1,53 +1,702 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RESEL-WORLD.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      * A record that describes a user
-       01 WS-USER.
-         05 WS-FIRST-NAME PIC a(10).
-         05 WS-LAST-NAME PIC a(10).
-         05 WS-AGE PIC 9(2).
-       01 WS-FULL-NAME PIC a(20).
-       01 WS-CLOSE PIC a(1).
-       01 WS-NEW-AGE PIC 9(2).
-       01 WS-AGE-DELTA PIC 9(2) VALUE 10.
-
-       PROCEDURE DIVISION.
-      *    Run the code as performed paragraphs
-           PERFORM GET-DATA
-           PERFORM CALC-DATA
-           PERFORM SHOW-DATA
-           PERFORM FINISH-UP
-       GOBACK.
-
-      *    get user input
-       GET-DATA.
-           MOVE SPACE TO WS-USER WS-FULL-NAME
-           DISPLAY "What is your first name?"
-           ACCEPT WS-FIRST-NAME OF WS-USER
-           DISPLAY "What is your last name?"
-           ACCEPT WS-LAST-NAME OF WS-USER
-           DISPLAY "What is your age?"
-           ACCEPT WS-AGE OF WS-USER
-           STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
-               SPACE DELIMITED BY SIZE
-               WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
-               SPACE DELIMITED BY SIZE
-               INTO WS-FULL-NAME
-               ON OVERFLOW
-               DISPLAY "Sorry, your data was truncated"
-           END-STRING.
-       CALC-DATA.
-           ADD WS-AGE-DELTA WS-AGE OF WS-USER TO WS-NEW-AGE.
-
-       SHOW-DATA.
-           DISPLAY "Welcome " WS-FULL-NAME " In then years you will be:"
-             WS-NEW-AGE.
-
-       FINISH-UP.
-           DISPLAY "Strike any key to continue"
-           ACCEPT WS-CLOSE
-           DISPLAY "Good bye".
-       END PROGRAM RESEL-WORLD.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RESEL-WORLD.
+000030 AUTHOR. J RESEL.
+000040 INSTALLATION. BEAUTY-OF-COBOL.
+000050 DATE-WRITTEN. 2019-01-01.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT DESCRIPTION
+000110* ---------- ---- ------------------------------------------------
+000120* 2019-01-01 JR   ORIGINAL VERSION - INTERACTIVE AGE PROJECTION.
+000130* 2026-08-08 JR   ADDED USER-MASTER FILE SO CALC-DATA RETAINS
+000140*                 EVERY PERSON'S RECORD INSTEAD OF DISCARDING IT.
+000150* 2026-08-08 JR   ADDED TRANS-FILE BATCH INPUT MODE SO A WHOLE
+000160*                 FILE OF PEOPLE CAN BE RUN UNATTENDED.
+000170* 2026-08-08 JR   ADDED VALIDATE-DATA AND AN EXCEPTIONS REPORT
+000180*                 SO BAD NAMES/AGES NO LONGER REACH CALC-DATA.
+000190* 2026-08-08 JR   ADDED AUDIT-LOG SO EVERY RUN LEAVES A DATED
+000200*                 TRAIL OF WHAT WENT IN AND WHAT CAME OUT.
+000210* 2026-08-08 JR   ADDED A PARM-CARD DRIVEN PROJECTION-YEARS
+000220*                 TABLE SO SHOW-DATA IS NOT STUCK ON 10 YEARS.
+000230* 2026-08-08 JR   ADDED CHECKPOINT-FILE SO A LARGE BATCH RUN
+000240*                 CAN RESTART AFTER THE LAST CHECKPOINT ON ABEND.
+000250* 2026-08-08 JR   MOVED WS-USER TO A SHARED WSUSER COPYBOOK AND
+000260*                 ADDED WS-USER-ID AND WS-DATE-OF-BIRTH. CALC-DATA
+000270*                 NOW DERIVES WS-AGE FROM THE BIRTH DATE INSTEAD
+000280*                 OF TRUSTING A MANUALLY KEYED OR SUPPLIED AGE.
+000290* 2026-08-08 JR   ADDED CONTROL TOTALS TO FINISH-UP FOR BATCH RUNS
+000300*                 AND MADE THE OPERATOR PROMPT INTERACTIVE-ONLY.
+000310* 2026-08-08 JR   ADDED OUTBOUND-FEED SO THE ELIGIBILITY INTERFACE
+000320*                 CAN PICK UP EVERY AGE CALC-DATA PROJECTS.
+000330* 2026-08-08 JR   USER-MASTER NOW OPENS I-O SO A RERUN NO LONGER
+000340*                 WIPES OUT PRIOR RUNS' RECORDS. VALIDATE-DATA NOW
+000350*                 CATCHES A FUTURE DATE OF BIRTH DIRECTLY INSTEAD
+000360*                 OF RELYING ON AN AGE UPPER BOUND WS-AGE CANNOT
+000370*                 REACH. CHECKPOINT-FILE NOW CARRIES THE CONTROL
+000380*                 TOTALS TOO SO THEY SURVIVE A RESTART, AND EVERY
+000390*                 FILE'S OPEN/WRITE STATUS IS NOW CHECKED.
+000400* 2026-08-08 JR   WS-NEW-AGE NOW COMES FROM THE PARM-DRIVEN
+000410*                 PROJECTION TABLE, NOT THE OLD 10-YEAR DELTA, SO
+000420*                 USER-MASTER, AUDIT-LOG, OUTBOUND-FEED AND THE
+000430*                 CONTROL TOTALS SEE THE SAME HORIZON AS SHOW-DATA
+000440*                 VALIDATE-DATA NOW CHECKS THE UNTRUNCATED DERIVED
+000450*                 AGE FOR A SANE BOUND INSTEAD OF REJECTING A
+000460*                 NEWBORN'S LEGITIMATE AGE OF ZERO, AND A
+000470*                 DUPLICATE USER-MASTER KEY NO LONGER ALSO LOGS AN
+000480*                 ERROR ALONGSIDE THE DUPLICATE MESSAGE.
+000490* 2026-08-08 JR   UM-USER-KEY NOW INCLUDES UM-USER-ID SO TWO
+000500*                 PEOPLE WITH THE SAME NAME NO LONGER COLLIDE ON
+000510*                 USER-MASTER. SHOW-CONTROL-TOTALS NOW DIVIDES BY
+000520*                 VALID RECORDS, NOT JUST WRITTEN ONES, SO A
+000530*                 DUPLICATE DOES NOT SKEW THE AVERAGE AGE. A ZERO
+000540*                 CHECKPOINT INTERVAL NOW DEFAULTS INSTEAD OF
+000550*                 DIVIDING BY ZERO. AUDIT-LOG NOW CARRIES USER-ID
+000560*                 AND DATE OF BIRTH. VALIDATE-DATA NO LONGER LETS
+000570*                 THE AGE CHECK OVERWRITE A FUTURE-DOB REJECTION.
+000580*----------------------------------------------------------------
+000590
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 SPECIAL-NAMES.
+000630     CONSOLE IS CRT.
+000640
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT USER-MASTER ASSIGN TO "USERMSTR"
+000680         ORGANIZATION IS INDEXED
+000690         ACCESS MODE IS DYNAMIC
+000700         RECORD KEY IS UM-USER-KEY
+000710         FILE STATUS IS WS-USER-MASTER-STATUS.
+000720
+000730     SELECT OPTIONAL TRANS-FILE ASSIGN TO "TRANSIN"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000760
+000770     SELECT EXCEPTIONS-RPT ASSIGN TO "EXCPRPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-EXCEPTIONS-RPT-STATUS.
+000800
+000810     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000840
+000850     SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMCARD"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-PARM-FILE-STATUS.
+000880
+000890     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPTFL"
+000900         ORGANIZATION IS RELATIVE
+000910         ACCESS MODE IS RANDOM
+000920         RELATIVE KEY IS WS-CHECKPOINT-RRN
+000930         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000940
+000950     SELECT OUTBOUND-FEED ASSIGN TO "OUTFEED"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-OUTBOUND-FEED-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010*----------------------------------------------------------------
+001020* USER-MASTER - ONE RECORD PER PERSON RUN THROUGH RESEL-WORLD
+001030*----------------------------------------------------------------
+001040 FD  USER-MASTER
+001050     LABEL RECORDS ARE STANDARD.
+001060 01  UM-USER-RECORD.
+001070     05  UM-USER-KEY.
+001080         10  UM-LAST-NAME PIC A(10).
+001090         10  UM-FIRST-NAME PIC A(10).
+001100         10  UM-USER-ID PIC X(08).
+001110     05  UM-DATE-OF-BIRTH PIC 9(08).
+001120     05  UM-AGE PIC 9(02).
+001130     05  UM-NEW-AGE PIC 9(02).
+001140
+001150*----------------------------------------------------------------
+001160* TRANS-FILE - ONE INPUT RECORD PER PERSON FOR AN UNATTENDED RUN
+001170*----------------------------------------------------------------
+001180 FD  TRANS-FILE
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  TF-TRANS-RECORD.
+001210     05  TF-USER-ID PIC X(08).
+001220     05  TF-FIRST-NAME PIC A(10).
+001230     05  TF-LAST-NAME PIC A(10).
+001240     05  TF-DATE-OF-BIRTH PIC 9(08).
+001250
+001260*----------------------------------------------------------------
+001270* EXCEPTIONS-RPT - PEOPLE REJECTED BY VALIDATE-DATA
+001280*----------------------------------------------------------------
+001290 FD  EXCEPTIONS-RPT
+001300     LABEL RECORDS ARE STANDARD.
+001310 01  EX-EXCEPTION-RECORD.
+001320     05  EX-FIRST-NAME PIC A(10).
+001330     05  EX-LAST-NAME PIC A(10).
+001340     05  EX-AGE PIC 9(02).
+001350     05  FILLER PIC X(02).
+001360     05  EX-REASON PIC X(30).
+001370
+001380*----------------------------------------------------------------
+001390* AUDIT-LOG - ONE LINE PER RUN OF CALC-DATA, TIMESTAMPED, SO WE
+001400* CAN ANSWER "WHY DOES THIS PROJECTED AGE LOOK WRONG" LATER
+001410*----------------------------------------------------------------
+001420 FD  AUDIT-LOG
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  AL-AUDIT-RECORD.
+001450     05  AL-TIMESTAMP PIC X(21).
+001460     05  FILLER PIC X(02).
+001470     05  AL-USER-ID PIC X(08).
+001480     05  FILLER PIC X(02).
+001490     05  AL-FIRST-NAME PIC A(10).
+001500     05  AL-LAST-NAME PIC A(10).
+001510     05  AL-DATE-OF-BIRTH PIC 9(08).
+001520     05  FILLER PIC X(02).
+001530     05  AL-AGE PIC 9(02).
+001540     05  FILLER PIC X(02).
+001550     05  AL-NEW-AGE PIC 9(02).
+001560
+001570*----------------------------------------------------------------
+001580* PARM-FILE - ONE CARD GIVING THE PROJECTION HORIZONS, IN YEARS,
+001590* AND THE CHECKPOINT INTERVAL. IF MISSING, WS-PARM-DEFAULTS APPLY
+001600*----------------------------------------------------------------
+001610 FD  PARM-FILE
+001620     LABEL RECORDS ARE STANDARD.
+001630 01  PC-PARM-RECORD.
+001640     05  PC-PROJECTION-YEARS OCCURS 4 TIMES PIC 9(03).
+001650     05  PC-CHECKPOINT-INTERVAL PIC 9(05).
+001660
+001670*----------------------------------------------------------------
+001680* CHECKPOINT-FILE - ONE RECORD HOLDING HOW MANY TRANSACTIONS THE
+001690* CURRENT BATCH RUN HAS PROCESSED AND ITS CONTROL TOTALS SO FAR,
+001700* REWRITTEN EVERY N RECORDS SO A RESTART AFTER AN ABEND CAN SKIP
+001710* BACK AHEAD TO THIS POINT WITH THE TOTALS STILL IN BALANCE
+001720*----------------------------------------------------------------
+001730 FD  CHECKPOINT-FILE
+001740     LABEL RECORDS ARE STANDARD.
+001750 01  CK-CHECKPOINT-RECORD.
+001760     05  CK-RECORDS-PROCESSED PIC 9(07).
+001770     05  CK-WRITTEN-CTR PIC 9(07).
+001780     05  CK-REJECTED-CTR PIC 9(07).
+001790     05  CK-SUM-NEW-AGE PIC 9(09).
+001800     05  CK-MIN-NEW-AGE PIC 9(03).
+001810     05  CK-MAX-NEW-AGE PIC 9(03).
+001820
+001830*----------------------------------------------------------------
+001840* OUTBOUND-FEED - ONE FIXED-FORMAT RECORD PER PERSON RUN THROUGH
+001850* CALC-DATA, PICKED UP BY THE ELIGIBILITY INTERFACE DOWNSTREAM
+001860*----------------------------------------------------------------
+001870 FD  OUTBOUND-FEED
+001880     LABEL RECORDS ARE STANDARD.
+001890 01  OF-OUTBOUND-RECORD.
+001900     05  OF-USER-ID PIC X(08).
+001910     05  OF-LAST-NAME PIC A(10).
+001920     05  OF-FIRST-NAME PIC A(10).
+001930     05  OF-NEW-AGE PIC 9(02).
+001940
+001950 WORKING-STORAGE SECTION.
+001960*----------------------------------------------------------------
+001970* A RECORD THAT DESCRIBES A USER - SHARED WITH OTHER PROGRAMS
+001980*----------------------------------------------------------------
+001990     COPY WSUSER.
+002000
+002010 01  WS-FULL-NAME PIC A(20).
+002020 01  WS-CLOSE PIC A(01).
+002030 01  WS-NEW-AGE PIC 9(02).
+002040
+002050*----------------------------------------------------------------
+002060* FILE STATUS SWITCHES
+002070*----------------------------------------------------------------
+002080 01  WS-FILE-STATUSES.
+002090     05  WS-USER-MASTER-STATUS PIC X(02).
+002100         88  WS-USER-MASTER-OK VALUES '00' '02' '22'.
+002110     05  WS-TRANS-FILE-STATUS PIC X(02).
+002120         88  WS-TRANS-FILE-OK VALUE '00'.
+002130     05  WS-EXCEPTIONS-RPT-STATUS PIC X(02).
+002140         88  WS-EXCEPTIONS-RPT-OK VALUE '00'.
+002150     05  WS-AUDIT-LOG-STATUS PIC X(02).
+002160         88  WS-AUDIT-LOG-OK VALUE '00'.
+002170     05  WS-PARM-FILE-STATUS PIC X(02).
+002180         88  WS-PARM-FILE-OK VALUE '00'.
+002190     05  WS-CHECKPOINT-STATUS PIC X(02).
+002200         88  WS-CHECKPOINT-OK VALUES '00' '02'.
+002210     05  WS-OUTBOUND-FEED-STATUS PIC X(02).
+002220         88  WS-OUTBOUND-FEED-OK VALUE '00'.
+002230
+002240*----------------------------------------------------------------
+002250* RUN-MODE AND END-OF-FILE SWITCHES
+002260*----------------------------------------------------------------
+002270 01  WS-SWITCHES.
+002280     05  WS-RUN-MODE-SW PIC X(01) VALUE 'I'.
+002290         88  WS-INTERACTIVE-MODE VALUE 'I'.
+002300         88  WS-BATCH-MODE VALUE 'B'.
+002310     05  WS-TRANS-EOF-SW PIC X(01) VALUE 'N'.
+002320         88  WS-END-OF-TRANS-FILE VALUE 'Y'.
+002330     05  WS-VALID-SW PIC X(01) VALUE 'Y'.
+002340         88  WS-DATA-VALID VALUE 'Y'.
+002350         88  WS-DATA-INVALID VALUE 'N'.
+002360
+002370*----------------------------------------------------------------
+002380* VALIDATE-DATA WORK AREA
+002390*----------------------------------------------------------------
+002400 01  WS-REJECT-REASON PIC X(30).
+002410
+002420*----------------------------------------------------------------
+002430* AUDIT-LOG WORK AREA
+002440*----------------------------------------------------------------
+002450 01  WS-CURRENT-DATE PIC X(21).
+002460
+002470*----------------------------------------------------------------
+002480* PARM-CARD WORK AREA - DEFAULT PROJECTION HORIZONS AND
+002490* CHECKPOINT INTERVAL, OVERRIDABLE BY THE PARM-FILE
+002500*----------------------------------------------------------------
+002510 01  WS-PARM-DEFAULTS.
+002520     05  FILLER PIC 9(03) VALUE 5.
+002530     05  FILLER PIC 9(03) VALUE 10.
+002540     05  FILLER PIC 9(03) VALUE 20.
+002550     05  FILLER PIC 9(03) VALUE 30.
+002560     05  FILLER PIC 9(05) VALUE 100.
+002570
+002580 01  WS-PARM-CARD.
+002590     05  WS-PROJECTION-YEARS OCCURS 4 TIMES PIC 9(03).
+002600     05  WS-CHECKPOINT-INTERVAL PIC 9(05).
+002610
+002620 01  WS-PROJECTION-AGES-TBL.
+002630     05  WS-PROJECTION-AGES OCCURS 4 TIMES PIC 9(03).
+002640
+002650 01  WS-SUB PIC 9(01) COMP.
+002660
+002670*----------------------------------------------------------------
+002680* CHECKPOINT/RESTART WORK AREA
+002690*----------------------------------------------------------------
+002700 01  WS-CHECKPOINT-RRN PIC 9(04) COMP.
+002710 01  WS-RECORDS-TO-SKIP PIC 9(07) COMP.
+002720 01  WS-SKIP-CTR PIC 9(07) COMP.
+002730 01  WS-RECORDS-PROCESSED-CTR PIC 9(07) COMP.
+002740 01  WS-CHECKPOINT-QUOTIENT PIC 9(07) COMP.
+002750 01  WS-CHECKPOINT-REMAINDER PIC 9(07) COMP.
+002760
+002770*----------------------------------------------------------------
+002780* DERIVE-AGE WORK AREA - TODAY'S DATE AND THE PARTS OF THE
+002790* BIRTH DATE NEEDED TO WORK OUT WS-AGE FROM WS-DATE-OF-BIRTH
+002800*----------------------------------------------------------------
+002810 01  WS-TODAY-DATE.
+002820     05  WS-TODAY-YEAR PIC 9(04).
+002830     05  WS-TODAY-MONTH-DAY PIC 9(04).
+002840 01  WS-TODAY-CCYYMMDD REDEFINES WS-TODAY-DATE PIC 9(08).
+002850
+002860*----------------------------------------------------------------
+002870* BATCH CONTROL TOTALS - REPORTED BY FINISH-UP WHEN A TRANSACTION
+002880* FILE WAS RUN, SO OPERATIONS CAN BALANCE THE RUN
+002890*----------------------------------------------------------------
+002900 01  WS-CONTROL-TOTALS.
+002910     05  WS-WRITTEN-CTR PIC 9(07) COMP VALUE ZERO.
+002920     05  WS-REJECTED-CTR PIC 9(07) COMP VALUE ZERO.
+002930     05  WS-SUM-NEW-AGE PIC 9(09) COMP VALUE ZERO.
+002940     05  WS-MIN-NEW-AGE PIC 9(03) VALUE 999.
+002950     05  WS-MAX-NEW-AGE PIC 9(03) VALUE ZERO.
+002960     05  WS-AVG-NEW-AGE PIC 9(03) VALUE ZERO.
+002970     05  WS-VALID-CTR PIC 9(07) COMP VALUE ZERO.
+002980 01  WS-BIRTH-YEAR-WORK PIC 9(04).
+002990 01  WS-BIRTH-MONTH-DAY-WORK PIC 9(04).
+003000 01  WS-AGE-CHECK PIC 9(04) COMP.
+003010
+003020 PROCEDURE DIVISION.
+003030*----------------------------------------------------------------
+003040* MAINLINE - RUN THE CODE AS PERFORMED PARAGRAPHS
+003050*----------------------------------------------------------------
+003060 0000-MAINLINE.
+003070     OPEN I-O USER-MASTER
+003080     IF NOT WS-USER-MASTER-OK
+003090         OPEN OUTPUT USER-MASTER
+003100     END-IF
+003110     IF NOT WS-USER-MASTER-OK
+003120         DISPLAY "ERROR OPENING USER-MASTER, STATUS="
+003130             WS-USER-MASTER-STATUS
+003140     END-IF
+003150     OPEN OUTPUT EXCEPTIONS-RPT
+003160     IF NOT WS-EXCEPTIONS-RPT-OK
+003170         DISPLAY "ERROR OPENING EXCEPTIONS-RPT, STATUS="
+003180             WS-EXCEPTIONS-RPT-STATUS
+003190     END-IF
+003200     OPEN OUTPUT OUTBOUND-FEED
+003210     IF NOT WS-OUTBOUND-FEED-OK
+003220         DISPLAY "ERROR OPENING OUTBOUND-FEED, STATUS="
+003230             WS-OUTBOUND-FEED-STATUS
+003240     END-IF
+003250     OPEN EXTEND AUDIT-LOG
+003260     IF NOT WS-AUDIT-LOG-OK
+003270         OPEN OUTPUT AUDIT-LOG
+003280     END-IF
+003290     PERFORM INITIALIZE-RUN
+003300     IF WS-BATCH-MODE
+003310         PERFORM PROCESS-TRANS THRU PROC-TRANS-EXIT
+003320             UNTIL WS-END-OF-TRANS-FILE
+003330         CLOSE TRANS-FILE
+003340         PERFORM RESET-CHECKPOINT
+003350     ELSE
+003360         PERFORM GET-DATA
+003370         PERFORM VALIDATE-DATA
+003380         IF WS-DATA-VALID
+003390             PERFORM CALC-DATA
+003400             PERFORM SHOW-DATA
+003410         END-IF
+003420     END-IF
+003430     PERFORM FINISH-UP
+003440     CLOSE EXCEPTIONS-RPT
+003450     CLOSE AUDIT-LOG
+003460     CLOSE OUTBOUND-FEED
+003470     CLOSE USER-MASTER
+003480     GOBACK.
+003490
+003500*----------------------------------------------------------------
+003510* INITIALIZE-RUN - LOAD THE PARM CARD, THEN DECIDE WHETHER WE
+003520* ARE FEEDING FROM A TRANSACTION FILE (BATCH MODE) OR PROMPTING
+003530* AT A TERMINAL. A BATCH RUN SKIPS AHEAD TO THE LAST CHECKPOINT.
+003540*----------------------------------------------------------------
+003550 INITIALIZE-RUN.
+003560     MOVE WS-PARM-DEFAULTS TO WS-PARM-CARD
+003570     OPEN INPUT PARM-FILE
+003580     IF WS-PARM-FILE-OK
+003590         READ PARM-FILE INTO WS-PARM-CARD
+003600         CLOSE PARM-FILE
+003610     END-IF
+003620     IF WS-CHECKPOINT-INTERVAL = ZERO
+003630         MOVE 100 TO WS-CHECKPOINT-INTERVAL
+003640     END-IF
+003650     OPEN INPUT TRANS-FILE
+003660     IF WS-TRANS-FILE-OK
+003670         SET WS-BATCH-MODE TO TRUE
+003680         PERFORM OPEN-CHECKPOINT-FILE
+003690         PERFORM SKIP-CHECKPOINTED-RECORDS
+003700         PERFORM READ-TRANS-RECORD
+003710     ELSE
+003720         SET WS-INTERACTIVE-MODE TO TRUE
+003730     END-IF.
+003740
+003750*----------------------------------------------------------------
+003760* OPEN-CHECKPOINT-FILE - OPEN THE RESTART CONTROL RECORD, BUILDING
+003770* IT WITH A ZERO COUNT THE FIRST TIME IT IS EVER SEEN
+003780*----------------------------------------------------------------
+003790 OPEN-CHECKPOINT-FILE.
+003800     MOVE 1 TO WS-CHECKPOINT-RRN
+003810     OPEN I-O CHECKPOINT-FILE
+003820     IF NOT WS-CHECKPOINT-OK
+003830         OPEN OUTPUT CHECKPOINT-FILE
+003840         PERFORM INITIALIZE-CHECKPOINT-RECORD
+003850         WRITE CK-CHECKPOINT-RECORD
+003860         CLOSE CHECKPOINT-FILE
+003870         MOVE 1 TO WS-CHECKPOINT-RRN
+003880         OPEN I-O CHECKPOINT-FILE
+003890     END-IF
+003900     READ CHECKPOINT-FILE
+003910         INVALID KEY
+003920         PERFORM INITIALIZE-CHECKPOINT-RECORD
+003930     END-READ
+003940     MOVE CK-RECORDS-PROCESSED TO WS-RECORDS-TO-SKIP
+003950                                  WS-RECORDS-PROCESSED-CTR
+003960     MOVE CK-WRITTEN-CTR TO WS-WRITTEN-CTR
+003970     MOVE CK-REJECTED-CTR TO WS-REJECTED-CTR
+003980     MOVE CK-SUM-NEW-AGE TO WS-SUM-NEW-AGE
+003990     MOVE CK-MIN-NEW-AGE TO WS-MIN-NEW-AGE
+004000     MOVE CK-MAX-NEW-AGE TO WS-MAX-NEW-AGE.
+004010
+004020*----------------------------------------------------------------
+004030* INITIALIZE-CHECKPOINT-RECORD - RESET THE CHECKPOINT RECORD TO
+004040* THE DEFAULTS FOR A RUN THAT HAS NOT PROCESSED ANYTHING YET
+004050*----------------------------------------------------------------
+004060 INITIALIZE-CHECKPOINT-RECORD.
+004070     MOVE ZERO TO CK-RECORDS-PROCESSED
+004080                  CK-WRITTEN-CTR
+004090                  CK-REJECTED-CTR
+004100                  CK-SUM-NEW-AGE
+004110                  CK-MAX-NEW-AGE
+004120     MOVE 999 TO CK-MIN-NEW-AGE.
+004130
+004140*----------------------------------------------------------------
+004150* SKIP-CHECKPOINTED-RECORDS - ON A RESTART, READ PAST EVERY
+004160* TRANSACTION ALREADY PROCESSED BEFORE THE LAST CHECKPOINT
+004170*----------------------------------------------------------------
+004180 SKIP-CHECKPOINTED-RECORDS.
+004190     PERFORM READ-TRANS-RECORD
+004200         VARYING WS-SKIP-CTR FROM 1 BY 1
+004210         UNTIL WS-SKIP-CTR > WS-RECORDS-TO-SKIP
+004220             OR WS-END-OF-TRANS-FILE.
+004230
+004240*----------------------------------------------------------------
+004250* RESET-CHECKPOINT - A BATCH RUN THAT REACHES END OF FILE
+004260* FINISHED CLEANLY, SO THE NEXT RUN STARTS FROM RECORD ONE
+004270*----------------------------------------------------------------
+004280 RESET-CHECKPOINT.
+004290     PERFORM INITIALIZE-CHECKPOINT-RECORD
+004300     REWRITE CK-CHECKPOINT-RECORD
+004310     CLOSE CHECKPOINT-FILE.
+004320
+004330*----------------------------------------------------------------
+004340* READ-TRANS-RECORD - READ ONE PERSON FROM THE TRANSACTION FILE
+004350*----------------------------------------------------------------
+004360 READ-TRANS-RECORD.
+004370     READ TRANS-FILE INTO WS-USER
+004380         AT END
+004390         SET WS-END-OF-TRANS-FILE TO TRUE
+004400     END-READ
+004410     IF NOT WS-END-OF-TRANS-FILE
+004420         PERFORM BUILD-FULL-NAME
+004430         PERFORM DERIVE-AGE
+004440     END-IF.
+004450
+004460*----------------------------------------------------------------
+004470* PROCESS-TRANS - CALCULATE AND SHOW ONE PERSON, CHECKPOINT
+004480* EVERY WS-CHECKPOINT-INTERVAL RECORDS, THEN READ THE NEXT ONE,
+004490* UNTIL THE TRANSACTION FILE IS EXHAUSTED
+004500*----------------------------------------------------------------
+004510 PROCESS-TRANS.
+004520     PERFORM VALIDATE-DATA
+004530     IF WS-DATA-VALID
+004540         PERFORM CALC-DATA
+004550         PERFORM SHOW-DATA
+004560     END-IF
+004570     ADD 1 TO WS-RECORDS-PROCESSED-CTR
+004580     DIVIDE WS-RECORDS-PROCESSED-CTR BY WS-CHECKPOINT-INTERVAL
+004590         GIVING WS-CHECKPOINT-QUOTIENT
+004600         REMAINDER WS-CHECKPOINT-REMAINDER
+004610     IF WS-CHECKPOINT-REMAINDER = ZERO
+004620         PERFORM WRITE-CHECKPOINT
+004630     END-IF
+004640     PERFORM READ-TRANS-RECORD.
+004650 PROC-TRANS-EXIT.
+004660     EXIT.
+004670
+004680*----------------------------------------------------------------
+004690* WRITE-CHECKPOINT - PERSIST HOW FAR THIS RUN HAS GOTTEN
+004700*----------------------------------------------------------------
+004710 WRITE-CHECKPOINT.
+004720     MOVE WS-RECORDS-PROCESSED-CTR TO CK-RECORDS-PROCESSED
+004730     MOVE WS-WRITTEN-CTR TO CK-WRITTEN-CTR
+004740     MOVE WS-REJECTED-CTR TO CK-REJECTED-CTR
+004750     MOVE WS-SUM-NEW-AGE TO CK-SUM-NEW-AGE
+004760     MOVE WS-MIN-NEW-AGE TO CK-MIN-NEW-AGE
+004770     MOVE WS-MAX-NEW-AGE TO CK-MAX-NEW-AGE
+004780     REWRITE CK-CHECKPOINT-RECORD.
+004790
+004800*----------------------------------------------------------------
+004810* GET-DATA - GET USER INPUT
+004820*----------------------------------------------------------------
+004830 GET-DATA.
+004840     MOVE SPACE TO WS-USER WS-FULL-NAME
+004850     DISPLAY "What is your user ID?"
+004860     ACCEPT WS-USER-ID OF WS-USER
+004870     DISPLAY "What is your first name?"
+004880     ACCEPT WS-FIRST-NAME OF WS-USER
+004890     DISPLAY "What is your last name?"
+004900     ACCEPT WS-LAST-NAME OF WS-USER
+004910     DISPLAY "What is your date of birth (CCYYMMDD)?"
+004920     ACCEPT WS-DATE-OF-BIRTH OF WS-USER
+004930     PERFORM BUILD-FULL-NAME
+004940     PERFORM DERIVE-AGE.
+004950
+004960*----------------------------------------------------------------
+004970* BUILD-FULL-NAME - CONCATENATE FIRST AND LAST NAME FOR DISPLAY
+004980*----------------------------------------------------------------
+004990 BUILD-FULL-NAME.
+005000     STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
+005010         SPACE DELIMITED BY SIZE
+005020         WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
+005030         SPACE DELIMITED BY SIZE
+005040         INTO WS-FULL-NAME
+005050         ON OVERFLOW
+005060         DISPLAY "Sorry, your data was truncated"
+005070     END-STRING.
+005080
+005090*----------------------------------------------------------------
+005100* DERIVE-AGE - WORK OUT WS-AGE FROM WS-DATE-OF-BIRTH AS OF
+005110* TODAY, RATHER THAN TRUSTING A MANUALLY KEYED OR SUPPLIED AGE
+005120*----------------------------------------------------------------
+005130 DERIVE-AGE.
+005140     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-CCYYMMDD
+005150     MOVE WS-DATE-OF-BIRTH OF WS-USER (1:4) TO WS-BIRTH-YEAR-WORK
+005160     MOVE WS-DATE-OF-BIRTH OF WS-USER (5:4)
+005170         TO WS-BIRTH-MONTH-DAY-WORK
+005180     COMPUTE WS-AGE-CHECK =
+005190         WS-TODAY-YEAR - WS-BIRTH-YEAR-WORK
+005200     IF WS-TODAY-MONTH-DAY < WS-BIRTH-MONTH-DAY-WORK
+005210         SUBTRACT 1 FROM WS-AGE-CHECK
+005220     END-IF
+005230     MOVE WS-AGE-CHECK TO WS-AGE OF WS-USER.
+005240
+005250*----------------------------------------------------------------
+005260* VALIDATE-DATA - REJECT BLANK NAMES, A MISSING DATE OF BIRTH
+005270* AND OUT-OF-RANGE DERIVED AGES BEFORE CALC-DATA EVER SEES THEM
+005280*----------------------------------------------------------------
+005290 VALIDATE-DATA.
+005300     SET WS-DATA-VALID TO TRUE
+005310     MOVE SPACE TO WS-REJECT-REASON
+005320     IF WS-FIRST-NAME OF WS-USER = SPACE
+005330         SET WS-DATA-INVALID TO TRUE
+005340         MOVE "MISSING FIRST NAME" TO WS-REJECT-REASON
+005350     END-IF
+005360     IF WS-LAST-NAME OF WS-USER = SPACE
+005370         SET WS-DATA-INVALID TO TRUE
+005380         MOVE "MISSING LAST NAME" TO WS-REJECT-REASON
+005390     END-IF
+005400     IF WS-DATE-OF-BIRTH OF WS-USER = ZERO
+005410         SET WS-DATA-INVALID TO TRUE
+005420         MOVE "MISSING DATE OF BIRTH" TO WS-REJECT-REASON
+005430     END-IF
+005440     IF WS-DATE-OF-BIRTH OF WS-USER > WS-TODAY-CCYYMMDD
+005450         SET WS-DATA-INVALID TO TRUE
+005460         MOVE "DATE OF BIRTH IN FUTURE" TO WS-REJECT-REASON
+005470     END-IF
+005480     IF WS-DATA-VALID
+005490         IF WS-AGE-CHECK > 120
+005500             SET WS-DATA-INVALID TO TRUE
+005510             MOVE "AGE OUT OF RANGE" TO WS-REJECT-REASON
+005520         END-IF
+005530     END-IF
+005540     IF WS-DATA-INVALID
+005550         PERFORM WRITE-EXCEPTION
+005560     END-IF.
+005570
+005580*----------------------------------------------------------------
+005590* WRITE-EXCEPTION - LOG A REJECTED RECORD TO THE EXCEPTIONS REPORT
+005600*----------------------------------------------------------------
+005610 WRITE-EXCEPTION.
+005620     MOVE WS-FIRST-NAME OF WS-USER TO EX-FIRST-NAME
+005630     MOVE WS-LAST-NAME OF WS-USER TO EX-LAST-NAME
+005640     MOVE WS-AGE OF WS-USER TO EX-AGE
+005650     MOVE WS-REJECT-REASON TO EX-REASON
+005660     WRITE EX-EXCEPTION-RECORD
+005670     IF NOT WS-EXCEPTIONS-RPT-OK
+005680         DISPLAY "ERROR WRITING EXCEPTIONS-RPT, STATUS="
+005690             WS-EXCEPTIONS-RPT-STATUS
+005700     END-IF
+005710     ADD 1 TO WS-REJECTED-CTR.
+005720
+005730*----------------------------------------------------------------
+005740* CALC-DATA - PROJECT THE AGE AND RETAIN THE RESULT ON
+005750* USER-MASTER SO IT SURVIVES AFTER THE PROGRAM ENDS
+005760*----------------------------------------------------------------
+005770 CALC-DATA.
+005780     PERFORM CALC-ONE-PROJECTION VARYING WS-SUB FROM 1 BY 1
+005790         UNTIL WS-SUB > 4
+005800     MOVE WS-PROJECTION-AGES (1) TO WS-NEW-AGE
+005810     MOVE WS-LAST-NAME OF WS-USER TO UM-LAST-NAME
+005820     MOVE WS-FIRST-NAME OF WS-USER TO UM-FIRST-NAME
+005830     MOVE WS-USER-ID OF WS-USER TO UM-USER-ID
+005840     MOVE WS-DATE-OF-BIRTH OF WS-USER TO UM-DATE-OF-BIRTH
+005850     MOVE WS-AGE OF WS-USER TO UM-AGE
+005860     MOVE WS-NEW-AGE TO UM-NEW-AGE
+005870     WRITE UM-USER-RECORD
+005880         INVALID KEY
+005890         DISPLAY "Duplicate user, USER-MASTER not updated"
+005900         NOT INVALID KEY
+005910         ADD 1 TO WS-WRITTEN-CTR
+005920     END-WRITE
+005930     IF NOT WS-USER-MASTER-OK
+005940         DISPLAY "ERROR WRITING USER-MASTER, STATUS="
+005950             WS-USER-MASTER-STATUS
+005960     END-IF
+005970     PERFORM TRACK-AGE-TOTALS
+005980     PERFORM WRITE-AUDIT-RECORD
+005990     PERFORM WRITE-OUTBOUND-RECORD.
+006000
+006010*----------------------------------------------------------------
+006020* CALC-ONE-PROJECTION - WORK OUT THE PROJECTED AGE AT ONE HORIZON
+006030*----------------------------------------------------------------
+006040 CALC-ONE-PROJECTION.
+006050     COMPUTE WS-PROJECTION-AGES (WS-SUB) =
+006060         WS-AGE OF WS-USER + WS-PROJECTION-YEARS (WS-SUB).
+006070
+006080*----------------------------------------------------------------
+006090* TRACK-AGE-TOTALS - KEEP THE RUNNING MIN, MAX AND SUM OF
+006100* WS-NEW-AGE SO FINISH-UP CAN REPORT A BATCH RUN'S CONTROL TOTALS
+006110*----------------------------------------------------------------
+006120 TRACK-AGE-TOTALS.
+006130     IF WS-NEW-AGE < WS-MIN-NEW-AGE
+006140         MOVE WS-NEW-AGE TO WS-MIN-NEW-AGE
+006150     END-IF
+006160     IF WS-NEW-AGE > WS-MAX-NEW-AGE
+006170         MOVE WS-NEW-AGE TO WS-MAX-NEW-AGE
+006180     END-IF
+006190     ADD WS-NEW-AGE TO WS-SUM-NEW-AGE.
+006200
+006210*----------------------------------------------------------------
+006220* WRITE-AUDIT-RECORD - APPEND A TIMESTAMPED ENTRY TO THE AUDIT
+006230* TRAIL SHOWING WHAT WENT IN AND WHAT CALC-DATA PRODUCED
+006240*----------------------------------------------------------------
+006250 WRITE-AUDIT-RECORD.
+006260     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+006270     MOVE WS-CURRENT-DATE TO AL-TIMESTAMP
+006280     MOVE WS-USER-ID OF WS-USER TO AL-USER-ID
+006290     MOVE WS-FIRST-NAME OF WS-USER TO AL-FIRST-NAME
+006300     MOVE WS-LAST-NAME OF WS-USER TO AL-LAST-NAME
+006310     MOVE WS-DATE-OF-BIRTH OF WS-USER TO AL-DATE-OF-BIRTH
+006320     MOVE WS-AGE OF WS-USER TO AL-AGE
+006330     MOVE WS-NEW-AGE TO AL-NEW-AGE
+006340     WRITE AL-AUDIT-RECORD.
+006350
+006360*----------------------------------------------------------------
+006370* WRITE-OUTBOUND-RECORD - FEED THE ELIGIBILITY INTERFACE ONE
+006380* FIXED-FORMAT RECORD FOR EVERY PERSON CALC-DATA PROJECTS
+006390*----------------------------------------------------------------
+006400 WRITE-OUTBOUND-RECORD.
+006410     MOVE WS-USER-ID OF WS-USER TO OF-USER-ID
+006420     MOVE WS-LAST-NAME OF WS-USER TO OF-LAST-NAME
+006430     MOVE WS-FIRST-NAME OF WS-USER TO OF-FIRST-NAME
+006440     MOVE WS-NEW-AGE TO OF-NEW-AGE
+006450     WRITE OF-OUTBOUND-RECORD
+006460     IF NOT WS-OUTBOUND-FEED-OK
+006470         DISPLAY "ERROR WRITING OUTBOUND-FEED, STATUS="
+006480             WS-OUTBOUND-FEED-STATUS
+006490     END-IF.
+006500
+006510*----------------------------------------------------------------
+006520* SHOW-DATA - DISPLAY THE PROJECTED AGE AT EVERY HORIZON IN
+006530* THE PROJECTION-YEARS TABLE
+006540*----------------------------------------------------------------
+006550 SHOW-DATA.
+006560     DISPLAY "Welcome " WS-FULL-NAME
+006570     PERFORM SHOW-ONE-PROJECTION VARYING WS-SUB FROM 1 BY 1
+006580         UNTIL WS-SUB > 4.
+006590
+006600*----------------------------------------------------------------
+006610* SHOW-ONE-PROJECTION - DISPLAY ONE ROW OF THE PROJECTION TABLE
+006620*----------------------------------------------------------------
+006630 SHOW-ONE-PROJECTION.
+006640     DISPLAY "  In " WS-PROJECTION-YEARS (WS-SUB)
+006650         " years you will be: " WS-PROJECTION-AGES (WS-SUB).
+006660
+006670*----------------------------------------------------------------
+006680* FINISH-UP - WRAP UP THE RUN. A BATCH RUN REPORTS ITS CONTROL
+006690* TOTALS; AN INTERACTIVE RUN WAITS FOR THE OPERATOR TO ACKNOWLEDGE
+006700*----------------------------------------------------------------
+006710 FINISH-UP.
+006720     IF WS-BATCH-MODE
+006730         PERFORM SHOW-CONTROL-TOTALS
+006740     ELSE
+006750         DISPLAY "Strike any key to continue"
+006760         ACCEPT WS-CLOSE
+006770     END-IF
+006780     DISPLAY "Good bye".
+006790
+006800*----------------------------------------------------------------
+006810* SHOW-CONTROL-TOTALS - REPORT WHAT A BATCH RUN READ, WROTE,
+006820* REJECTED, AND THE SPREAD OF PROJECTED AGES IT PRODUCED
+006830*----------------------------------------------------------------
+006840 SHOW-CONTROL-TOTALS.
+006850     COMPUTE WS-VALID-CTR =
+006860         WS-RECORDS-PROCESSED-CTR - WS-REJECTED-CTR
+006870     IF WS-VALID-CTR > ZERO
+006880         DIVIDE WS-SUM-NEW-AGE BY WS-VALID-CTR
+006890             GIVING WS-AVG-NEW-AGE
+006900     ELSE
+006910         MOVE ZERO TO WS-MIN-NEW-AGE
+006920     END-IF
+006930     DISPLAY "----------------------------------------"
+006940     DISPLAY "BATCH RUN CONTROL TOTALS"
+006950     DISPLAY "  RECORDS READ .......... " WS-RECORDS-PROCESSED-CTR
+006960     DISPLAY "  RECORDS WRITTEN ....... " WS-WRITTEN-CTR
+006970     DISPLAY "  RECORDS REJECTED ...... " WS-REJECTED-CTR
+006980     DISPLAY "  MINIMUM PROJECTED AGE . " WS-MIN-NEW-AGE
+006990     DISPLAY "  MAXIMUM PROJECTED AGE . " WS-MAX-NEW-AGE
+007000     DISPLAY "  AVERAGE PROJECTED AGE . " WS-AVG-NEW-AGE
+007010     DISPLAY "----------------------------------------".
+007020 END PROGRAM RESEL-WORLD.
